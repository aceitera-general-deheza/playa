@@ -0,0 +1,7 @@
+       FD  AR-PRODUCTO
+           LABEL RECORD STANDARD.
+       01  AR-PRODUCTO-REC.
+           02 CODIGO-PROD           PIC 9(4).
+           02 NOM-PROD              PIC X(30).
+           02 APODO-PROD            PIC X(6).
+           02 FILLER                PIC X(20).
