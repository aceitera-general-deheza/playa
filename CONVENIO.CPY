@@ -0,0 +1,9 @@
+       FD  AR-CONVENIO
+           LABEL RECORD STANDARD.
+       01  AR-CONVENIO-REC.
+           02 CLAVE-CONVENIO.
+              03 EMPRESA-CONVENIO   PIC 9(3).
+              03 PLANTA-CONVENIO    PIC 9(3).
+              03 CODIGO-CONVENIO    PIC 9(5).
+           02 NOMBRE-CONVENIO       PIC X(30).
+           02 FILLER                PIC X(10).
