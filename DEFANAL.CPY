@@ -0,0 +1,9 @@
+       FD  AR-DEFANAL
+           LABEL RECORD STANDARD.
+       01  AR-DEFANAL-REC.
+           02 CLAVE-DEFANAL.
+              03 PRODUCTO-DEFANAL   PIC 9(4).
+              03 RUBRO-DEFANAL      PIC 9(4).
+           02 ORDEN-DEFANAL         PIC 999.
+           02 ACTIVO-DEFANAL        PIC 9.
+           02 FILLER                PIC X(10).
