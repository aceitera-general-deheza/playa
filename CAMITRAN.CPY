@@ -0,0 +1,35 @@
+       FD  AR-CAMITRAN
+           LABEL RECORD STANDARD.
+       01  AR-CAMITRAN-REC.
+           02 CLAVE-CAMITRAN.
+              03 INTERNO-TRAN       PIC 9(6).
+              03 MUESTRA-TRAN       PIC 9(12).
+              03 FILLER             PIC X(6).
+           02 ALT-CAMITRAN-3.
+              03 EMPRESA-TRAN       PIC 9(3).
+              03 PLANTA-TRAN        PIC 9(3).
+              03 FEC-CAL-TRAN       PIC 9(8).
+              03 HORA-CAL-TRAN      PIC 9(4).
+           02 PRODUCTO-TRAN         PIC 9(4).
+           02 CIRCUITO-TRAN         PIC 9(6).
+           02 ACOP-TRAN             PIC 9(5).
+           02 ACOP2-TRAN            PIC 9(5).
+           02 CONVENIO-TRAN         PIC 9(5).
+           02 CARTA-PORTE-TRAN      PIC 9(13).
+           02 HUMEDAD-TRAN          PIC S9(3)V9(4).
+           02 NETO-TRAN             PIC S9(9).
+           02 FEC-NETO-TRAN         PIC 9(8).
+           02 RTE-COMER-TRAN        PIC 9(12).
+           02 INTERMED-TRAN         PIC 9(12).
+           02 REMITE-TRAN           PIC 9(12).
+           02 ORDEN1-CUIT-TRAN      PIC 9(13).
+           02 ORDEN2-CUIT-TRAN      PIC 9(13).
+           02 SIN-TOLVA-TRAN        PIC 9.
+           02 TURREPRO-TRAN         PIC 9.
+           02 FILLER                PIC X(20).
+           02 ETAPAS-TRAN.
+              03 ALL-ETAPAS-TRAN OCCURS 40 TIMES.
+                 04 ETAPA-TRAN       PIC X(3).
+                 04 FECHA-ETAPA-TRAN PIC 9(8).
+                 04 HORA-ETAPA-TRAN  PIC 9(4).
+                 04 USUA-ETAPA-TRAN  PIC X(15).
