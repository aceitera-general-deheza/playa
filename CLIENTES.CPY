@@ -0,0 +1,8 @@
+       FD  AR-CLIENTES
+           LABEL RECORD STANDARD.
+       01  AR-CLIENTES-REC.
+           02 CODIGO-CLI            PIC 9(5).
+           02 NOM-CLI               PIC X(40).
+           02 CUIT-CLI              PIC 9(13).
+           02 EMAIL-CLI             PIC X(60).
+           02 FILLER                PIC X(20).
