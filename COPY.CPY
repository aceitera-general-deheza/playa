@@ -0,0 +1,9 @@
+       01  AREA-EXTERNA.
+           02 EMPRESA-EXT           PIC 9(3).
+           02 PLANTA-EXT            PIC 9(3).
+           02 USUARIO-EXT           PIC X(15).
+           02 NOMEMPRESA-EXT        PIC X(50).
+           02 NOMPLANTA-EXT         PIC X(50).
+           02 TEMP-EXT              PIC X(80).
+           02 PGM-EXT OCCURS 50     PIC X(8).
+       01  IP                       PIC 9(4).
