@@ -0,0 +1,3 @@
+       FD  LISTADO
+           LABEL RECORD OMITTED.
+       01  LINEA                    PIC X(200).
