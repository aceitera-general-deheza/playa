@@ -0,0 +1,14 @@
+       FD  AR-ANALISIS
+           LABEL RECORD STANDARD.
+       01  AR-ANALISIS-REC.
+           02 CLAVE-ANALISIS.
+              03 T1PlaId            PIC 9(3).
+              03 T1Muestra          PIC 9(12).
+              03 T1Prd_Cod          PIC 9(4).
+           02 EMPRESA-ANAL          PIC 9(3).
+           02 PLANTA-ANAL           PIC 9(3).
+           02 INTERNO-ANAL          PIC 9(6).
+           02 AREA-ANAL             PIC 9.
+           02 CALPMC-ANAL           PIC 9.
+           02 RESAFLA-ANAL          PIC 9.
+           02 FILLER                PIC X(20).
