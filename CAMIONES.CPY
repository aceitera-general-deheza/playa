@@ -0,0 +1,29 @@
+       FD  AR-CAMIONES
+           LABEL RECORD STANDARD.
+       01  AR-CAMIONES-REC.
+           02 CLAVE-CAMIONES.
+              03 INTERNO-NES        PIC 9(6).
+              03 MUESTRA-NES        PIC 9(12).
+              03 FILLER             PIC X(6).
+           02 ALT-CAMIONES-3.
+              03 EMPRESA-NES        PIC 9(3).
+              03 PLANTA-NES         PIC 9(3).
+              03 FEC-CAL-NES        PIC 9(8).
+              03 HORA-CAL-NES       PIC 9(4).
+           02 PRODUCTO-NES          PIC 9(4).
+           02 CIRCUITO-NES          PIC 9(6).
+           02 ACOP-NES              PIC 9(5).
+           02 ACOP2-NES             PIC 9(5).
+           02 CONVENIO-NES          PIC 9(5).
+           02 CARTA-PORTE-NES       PIC 9(13).
+           02 HUMEDAD-NES           PIC S9(3)V9(4).
+           02 NETO-NES              PIC S9(9).
+           02 FEC-NETO-NES          PIC 9(8).
+           02 RTE-COMER-NES         PIC 9(12).
+           02 INTERMED-NES          PIC 9(12).
+           02 REMITE-ADIZ           PIC 9(12).
+           02 ORDEN1-CUIT-ADIZ      PIC 9(13).
+           02 ORDEN2-CUIT-ADIZ      PIC 9(13).
+           02 SIN-TOLVA-ADIZ        PIC 9.
+           02 CAMIONES_TURREPRO_1   PIC 9.
+           02 FILLER                PIC X(20).
