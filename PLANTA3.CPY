@@ -0,0 +1,11 @@
+       FD  AR-PLANTA3
+           LABEL RECORD STANDARD.
+       01  AR-PLANTA3-REC.
+           02 CLAVE-PLANTA3.
+              03 EMPRESA-PLANTA3       PIC 9(3).
+              03 CODIGO-PLANTA3        PIC 9(3).
+              03 DATOS-PLAYA-PLANTA3   PIC 9.
+           02 PMC-PLANTA               PIC 9.
+           02 SISROM-PLANTA            PIC 9.
+           02 CARPETA-SALIDA-PLANTA3   PIC X(80).
+           02 FILLER                   PIC X(20).
