@@ -0,0 +1,11 @@
+       FD  AR-ANALISIS1
+           LABEL RECORD STANDARD.
+       01  AR-ANALISIS1-REC.
+           02 CLAVE-ANALISIS1.
+              03 T1PlaId1           PIC 9(3).
+              03 T1Muestra1         PIC 9(12).
+              03 T1Prd_Cod1         PIC 9(4).
+              03 LC06CodSec1        PIC 9(2).
+              03 T2SubNro1          PIC 9(2).
+           02 EMPRESA-ANAL1         PIC 9(3).
+           02 FILLER                PIC X(20).
