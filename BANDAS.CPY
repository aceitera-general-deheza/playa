@@ -0,0 +1,6 @@
+       FD  AR-BANDAS
+           LABEL RECORD STANDARD.
+       01  AR-BANDAS-REC.
+           02 CODIGO-BANDAS         PIC 99.
+           02 NOMBRE-BANDAS         PIC X(30).
+           02 FILLER                PIC X(10).
