@@ -0,0 +1,6 @@
+       FD  PANTAL
+           LABEL RECORD STANDARD.
+       01  PANTAL-REC.
+           02 CLAVE-PANTAL          PIC 9(8).
+           02 NRO-SALTO-PANTAL      PIC 9.
+           02 REGISTRO-PANTAL       PIC X(400).
