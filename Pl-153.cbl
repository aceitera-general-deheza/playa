@@ -2,6 +2,41 @@
       * Tarea 101027 - 27/10/2009 Analisis de Mani
       * 104730 - Playa - Cierre CTG - Datos para certificados de deposito - Datos para liquidar Ind. Caja
       * 107021 - Playa - Modificacion por mejora: se cambia Z-MUESTRA de Z(5) a Z(6).
+      * 108050 - Playa - Se listan los camiones leidos que quedan fuera del
+      *          analisis (sin muestra, sin AR-ANALISIS1 o fuera de rango de
+      *          etapas), con el motivo, al pie del listado de detalle.
+      * 108051 - Playa - Las columnas de rubros del detalle (Z-PORCE) y sus
+      *          titulos salen ahora de AR-DEFANAL/AR-RUBROS en vez de una
+      *          lista de codigos fija; se amplia de 22 a 30 columnas.
+      * 108052 - Playa - El filtro de cedente ahora contempla toda la
+      *          TABLA-CEDENTE (no solo LISTA-CEDENTE(2)) y admite una
+      *          lista de codigos de cedente separados por coma.
+      * 108053 - Playa - Se reactiva la lectura de AR-CAMITRAN (camiones
+      *          de traslado) y se vuelca al mismo AR-WORK que los
+      *          camiones de planta.
+      * 108054 - Playa - Se agrega la opcion "Exportar a Excel", que
+      *          vuelca el detalle a un archivo separado por comas en
+      *          la carpeta de salida de planta, ademas de la pantalla
+      *          y la impresion existentes.
+      * 108055 - Playa - Se agregan subtotales por cliente (acopiador/
+      *          cedente) antes del total general del listado, para
+      *          la liquidacion de Ind. Caja.
+      * 108056 - Playa - Se agrega la opcion "Ciclo de Etapas", que
+      *          imprime la secuencia completa de ETAPAS-NES por
+      *          camion junto con el tiempo transcurrido entre etapas.
+      * 108057 - Playa - Los camiones hijos ponderados que se descartan
+      *          (PMC-PLANTA/REPRO-CIRCUITO/SIN-TOLVA-ADIZ) ahora quedan
+      *          anotados en el listado de excepciones en vez de
+      *          descartarse en silencio.
+      * 108058 - Playa - Si la corrida se corta antes de terminar, la
+      *          proxima corrida para la misma empresa/planta/rango de
+      *          fechas retoma la carga del archivo temporal en vez de
+      *          empezar de cero, usando un archivo de checkpoint que
+      *          guarda la ultima MUESTRA-WORK/CLAVE-NES-WORK grabada.
+      * 108059 - Playa - Se agrega un tercer destino al cuadro de
+      *          impresion, "E-Mail", que envia el listado generado al
+      *          E-Mail cargado en AR-CLIENTES para el Acopiador o
+      *          Cedente de la corrida.
        PROGRAM-ID. PL-153.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,6 +48,7 @@
        FILE-CONTROL.
 
        COPY "CAMIONES.SEL".
+108053 COPY "CAMITRAN.SEL".
        COPY "CIRCUITO.SEL".
        COPY "PRODUCTO.SEL".
        COPY "LISTADO.SEL".
@@ -30,12 +66,26 @@
            SELECT OPTIONAL AR-WORK ASSIGN TO TEMPORARIO
                   ORGANIZATION IS INDEXED
                   ACCESS IS DYNAMIC
-                  RECORD KEY IS CLAVE-WORK.
+                  RECORD KEY IS CLAVE-WORK
+108058            FILE STATUS IS FS-WORK.
+
+108058     SELECT OPTIONAL AR-CHECK ASSIGN TO ARCHIVO-CHECK-W
+108058            ORGANIZATION IS LINE SEQUENTIAL
+108058            FILE STATUS IS FS-CHECK.
+
+108050     SELECT OPTIONAL AR-EXCEP ASSIGN TO TEMPORARIO-EXCEP
+108050            ORGANIZATION IS INDEXED
+108050            ACCESS IS DYNAMIC
+108050            RECORD KEY IS CLAVE-EXCEP.
+
+108054     SELECT OPTIONAL AR-EXCEL ASSIGN TO ARCHIVO-EXCEL-W
+108054            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
 
        COPY "CAMIONES.CPY".
+108053 COPY "CAMITRAN.CPY".
        COPY "LISTADO.CPY".
        COPY "CIRCUITO.CPY".
        COPY "PRODUCTO.CPY".
@@ -54,10 +104,27 @@
        FD  AR-WORK LABEL RECORD STANDARD.
        01  AR-WORK-REC.
            02 CLAVE-WORK.
+108053        04 ORIGEN-WORK      PIC X(01).
+108053           88 ORIGEN-CAMIONES  VALUE 'C'.
+108053           88 ORIGEN-CAMITRAN  VALUE 'T'.
               04 MUESTRA-WORK     PIC 9(12).
               04 CLAVE-NES-WORK   PIC X(24).
            02 REGISTRO-WORK       PIC X(4096).
 
+108058 FD  AR-CHECK LABEL RECORD OMITTED.
+108058 01  AR-CHECK-REC            PIC X(200).
+
+108050 FD  AR-EXCEP LABEL RECORD STANDARD.
+108050 01  AR-EXCEP-REC.
+108050     02 CLAVE-EXCEP          PIC 9(8).
+108050     02 INTERNO-EXCEP        PIC 9(6).
+108050     02 MUESTRA-EXCEP        PIC 9(12).
+108050     02 CARTA-PORTE-EXCEP    PIC 9(13).
+108050     02 MOTIVO-EXCEP         PIC X(40).
+
+108054 FD  AR-EXCEL LABEL RECORD OMITTED.
+108054 01  LINEA-EXCEL              PIC X(400).
+
        WORKING-STORAGE SECTION.
 
        01  AREA-CALL.
@@ -97,9 +164,21 @@
              03 GENAUT-ANAL      PIC  9.
              03 ORDEN-ING-ANAL   PIC  999.
 
+108051 01 TABLA-COL-RUBRO.
+108051    02 COL-RUBRO OCCURS 30 TIMES.
+108051       03 CODIGO-COL-RUBRO  PIC 9(4).
+108051       03 TITULO-COL-RUBRO  PIC X(07).
+108051 01 CANT-COL-RUBRO PIC 9(3) VALUE ZEROS.
+108051 01 IR             PIC 9(3) VALUE ZEROS.
+
        01 ARCHIVO-VISION PIC X(200).
        01 ARCH-VISION PIC X(200).
 
+108054 01 ARCHIVO-EXCEL-W  PIC X(80).
+108054 01 HORAF-EXCEL      PIC 9(8).
+108054 01 LINEA-EXCEL-W    PIC X(400).
+108054 01 PUNTERO-EXCEL    PIC 9(3).
+
        01   DESDE-Z.
          03   AA-D-Z         PIC 9999.
          03   FILLER         PIC X VALUE '-'.
@@ -226,59 +305,19 @@
           02 FILLER PIC X(11) VALUE " Calidad ".
           02 FILLER PIC X(06) VALUE " Hum".
           02 FILLER PIC X(02) VALUE "Af".
-          02 FILLER PIC X(07) VALUE " Tierra".
-          02 FILLER PIC X(07) VALUE " Casco.".
-          02 FILLER PIC X(07) VALUE " Palos ".
-          02 FILLER PIC X(07) VALUE " CExtr.".
-          02 FILLER PIC X(07) VALUE " Casca.".
-          02 FILLER PIC X(07) VALUE " GrSue.".
-          02 FILLER PIC X(07) VALUE " GrDes.".
-          02 FILLER PIC X(07) VALUE " MohIn.".
-          02 FILLER PIC X(07) VALUE " MohEx.".
-          02 FILLER PIC X(07) VALUE " D.xIn.".
-          02 FILLER PIC X(07) VALUE "  Hela.".
-          02 FILLER PIC X(07) VALUE " Podri.".
-          02 FILLER PIC X(07) VALUE " Ardid.".
-          02 FILLER PIC X(07) VALUE " Brota.".
-          02 FILLER PIC X(07) VALUE " DaTot.".
-          02 FILLER PIC X(07) VALUE " OColor".
-          02 FILLER PIC X(07) VALUE " Manch.".
-          02 FILLER PIC X(07) VALUE " MohCar".
-          02 FILLER PIC X(07) VALUE " Pelado".
-          02 FILLER PIC X(07) VALUE " Podrid".
+108051    02 Z-TITULO-RUBRO OCCURS 30 TIMES PIC X(07).
           02 FILLER PIC X(13) VALUE " C.Porte".
 
-       01 Z-LINEA-03-EXCEL.
-          02 FILLER PIC X(2) VALUE "R".
-          02 FILLER PIC X(6) VALUE "Mstra".
-          02 FILLER PIC X(2) VALUE "Pr".
-          02 FILLER PIC X(7) VALUE "Varie.".
-          02 FILLER PIC X(11) VALUE " Calidad ".
-          02 FILLER PIC X(06) VALUE " Hum".
-          02 FILLER PIC X(02) VALUE "Af".
-          02 FILLER PIC X(07) VALUE " Tierra".
-          02 FILLER PIC X(07) VALUE " Casco.".
-          02 FILLER PIC X(07) VALUE " Palos ".
-          02 FILLER PIC X(07) VALUE " CExtr.".
-          02 FILLER PIC X(07) VALUE " Casca.".
-          02 FILLER PIC X(07) VALUE " GrSue.".
-          02 FILLER PIC X(07) VALUE " GrDes.".
-          02 FILLER PIC X(07) VALUE " MohIn.".
-          02 FILLER PIC X(07) VALUE " MohEx.".
-          02 FILLER PIC X(07) VALUE " D.xIn.".
-          02 FILLER PIC X(07) VALUE "  Hela.".
-          02 FILLER PIC X(07) VALUE " Podri.".
-          02 FILLER PIC X(07) VALUE " Ardid.".
-          02 FILLER PIC X(07) VALUE " Brota.".
-          02 FILLER PIC X(07) VALUE " DaTot.".
-          02 FILLER PIC X(07) VALUE " OColor".
-          02 FILLER PIC X(07) VALUE " Manch.".
-          02 FILLER PIC X(07) VALUE " Arrug.".
-          02 FILLER PIC X(07) VALUE " Pelado".
-          02 FILLER PIC X(07) VALUE " Podrid".
-          02 FILLER PIC X(07) VALUE " MohCar".
-          02 FILLER PIC X(07) VALUE " Ac.Ole".
-          02 FILLER PIC X(13) VALUE " C.Porte".
+108051 01 Z-LINEA-03-EXCEL.
+108051    02 FILLER PIC X(2) VALUE "R".
+108051    02 FILLER PIC X(6) VALUE "Mstra".
+108051    02 FILLER PIC X(2) VALUE "Pr".
+108051    02 FILLER PIC X(7) VALUE "Varie.".
+108051    02 FILLER PIC X(11) VALUE " Calidad ".
+108051    02 FILLER PIC X(06) VALUE " Hum".
+108051    02 FILLER PIC X(02) VALUE "Af".
+108051    02 Z-TITULO-RUBRO-EXCEL OCCURS 30 TIMES PIC X(07).
+108051    02 FILLER PIC X(13) VALUE " C.Porte".
 
         01 Z-LINEA-04.
            02 Z-REPRO           PIC XX.
@@ -290,7 +329,7 @@
            02 Z-HUMEDAD         PIC ZZZ,ZZ.
            02 Z-CANT REDEFINES Z-HUMEDAD PIC Z(6).
            02 Z-AFLA            PIC BX.
-           02 Z-PORCE           OCCURS 22 PIC ZZZ9,99 BLANK WHEN ZERO.
+108051     02 Z-PORCE           OCCURS 30 PIC ZZZ9,99 BLANK WHEN ZERO.
            02 Z-PORTE           PIC Z(13).
 
        01  Z-LINEA-05.
@@ -298,6 +337,42 @@
            02 Z-LEYE            PIC X(20).
            02 Z-CANTNO          PIC ZZZ.ZZ9.
 
+108050 01  Z-LINEA-06.
+108050     02 Z-INTERNO-EXC      PIC Z(6)B.
+108050     02 Z-MUESTRA-EXC      PIC Z(12)B.
+108050     02 Z-PORTE-EXC        PIC Z(13)B.
+108050     02 Z-MOTIVO-EXC       PIC X(40).
+
+108055 01  Z-LINEA-07.
+108055     02 FILLER             PIC X(10) VALUE SPACES.
+108055     02 Z-NOMCLI-SUBTOT    PIC X(30).
+108055     02 FILLER             PIC X(02) VALUE SPACES.
+108055     02 Z-HUM-SUBTOT       PIC ZZZ,ZZ.
+108055     02 FILLER             PIC X(02) VALUE SPACES.
+108055     02 Z-NETO-SUBTOT      PIC Z(9).
+
+108056 01  Z-LINEA-08.
+108056     02 FILLER PIC X(9)  VALUE "Interno".
+108056     02 FILLER PIC X(14) VALUE "Muestra".
+108056     02 FILLER PIC X(15) VALUE "C.Porte".
+108056     02 FILLER PIC X(5)  VALUE "Etp".
+108056     02 FILLER PIC X(11) VALUE "Fecha".
+108056     02 FILLER PIC X(6)  VALUE "Hora".
+108056     02 FILLER PIC X(11) VALUE "Min.Ant.".
+108056     02 FILLER PIC X(8)  VALUE "Min.Tot.".
+
+108056 01  Z-LINEA-09.
+108056     02 Z-INTERNO-CICLO   PIC Z(6)B.
+108056     02 Z-MUESTRA-CICLO   PIC Z(12)B.
+108056     02 Z-PORTE-CICLO     PIC Z(13)B.
+108056     02 Z-ETAPA-CICLO     PIC XXXB.
+108056     02 Z-DIA-CICLO       PIC 99/.
+108056     02 Z-MES-CICLO       PIC 99/.
+108056     02 Z-ANO-CICLO       PIC 9999B.
+108056     02 Z-HORA-CICLO      PIC 9(4)B.
+108056     02 Z-MINANT-CICLO    PIC Z(6)B.
+108056     02 Z-MINTOT-CICLO    PIC Z(6).
+
        01  FECHA PIC 9(6).
        01  FECH REDEFINES FECHA.
            02 DIA PIC 99.
@@ -343,6 +418,73 @@ XXXXX  77  PLANTA-AUX             PIC 9(8).
 103871 01 TABLA-CEDENTE.
 103871   03 LISTA-CEDENTE  PIC 9(12) OCCURS 3.
 103871 01 INDICE-CEDE    PIC 9.
+
+108050 01 CONT-EXCEP        PIC 9(8) VALUE ZEROS.
+108050 01 MOTIVO-CPY        PIC X(40).
+108050 01 TEMPORARIO-EXCEP  PIC X(128).
+108050 01 HAY-EXCEP         PIC 9 VALUE ZEROS.
+108050   88 EXISTEN-EXCEP   VALUE 1.
+
+108052 01 CEDE-FILTRO-TABLA.
+108052    02 CEDE-FILTRO OCCURS 10 TIMES PIC 9(12).
+108052 01 CANT-CEDE-FILTRO  PIC 9(3) VALUE ZEROS.
+108052 01 IC                PIC 9(3) VALUE ZEROS.
+108052 01 IL                PIC 9    VALUE ZEROS.
+108052 01 CEDE-CHK          PIC 9(12) VALUE ZEROS.
+108052 01 PARTE-CEDE-W      PIC 9(12) VALUE ZEROS.
+108052 01 PUNTERO-CEDE      PIC 9(3) VALUE ZEROS.
+108052 01 HAY-COINCIDE-CEDE PIC 9 VALUE ZEROS.
+108052   88 COINCIDE-CEDE   VALUE 1.
+
+108055 01 TABLA-SUBTOT-CLIE.
+108055    02 OCURR-SUBTOT-CLIE OCCURS 100 TIMES.
+108055       03 ACOP-SUBTOT       PIC 9(5).
+108055       03 ACOP2-SUBTOT      PIC 9(5).
+108055       03 NOM-SUBTOT        PIC X(30).
+108055       03 HUM-ACUM-SUBTOT   PIC S9(11) COMP-3.
+108055       03 NETO-ACUM-SUBTOT  PIC S9(11) COMP-3.
+108055 01 CANT-SUBTOT-CLIE  PIC 9(3) VALUE ZEROS.
+108055 01 IS-SUBTOT         PIC 9(3) VALUE ZEROS.
+108055 01 HAY-HALLO-SUBTOT  PIC 9 VALUE ZEROS.
+108055   88 HALLO-SUBTOT    VALUE 1.
+
+108056 01 FECHA-ETAPA-W        PIC 9(8).
+108056 01 FECHA-ETAPA-WR REDEFINES FECHA-ETAPA-W.
+108056    02 AA-ETAPA-W        PIC 9(4).
+108056    02 MM-ETAPA-W        PIC 9(2).
+108056    02 DD-ETAPA-W        PIC 9(2).
+108056 01 DIAS-ETAPA-ACT       PIC 9(9) COMP.
+108056 01 HORA-HH-CICLO        PIC 99 COMP.
+108056 01 HORA-MM-CICLO        PIC 99 COMP.
+108056 01 MINUTOS-ETAPA-ACT    PIC S9(9) COMP.
+108056 01 MINUTOS-ETAPA-ANT    PIC S9(9) COMP.
+108056 01 MINUTOS-ETAPA-PRIM   PIC S9(9) COMP.
+108056 01 MIN-DESDE-ANT        PIC S9(6) COMP-3.
+108056 01 MIN-DESDE-PRIM       PIC S9(6) COMP-3.
+108056 01 HAY-ETAPA-ANT        PIC 9 VALUE ZEROS.
+108056   88 EXISTE-ETAPA-ANT   VALUE 1.
+
+108058 01 ARCHIVO-CHECK-W      PIC X(80).
+108058 01 FS-WORK              PIC XX.
+108058 01 FS-CHECK             PIC XX.
+108058 01 CONT-CHECK           PIC 9(4) VALUE ZEROS.
+108058 01 HAY-RESTART          PIC 9 VALUE ZEROS.
+108058   88 REINICIAR-CARGA    VALUE 1.
+108058 01 HAY-PASO-CHECK       PIC 9 VALUE ZEROS.
+108058   88 YA-PASO-CHECKPOINT VALUE 1.
+108060 01 ORIGEN-REINICIO      PIC X(01).
+108058 01 MUESTRA-REINICIO     PIC 9(12).
+108058 01 CLAVE-NES-REINICIO   PIC X(24).
+108058 01 LINEA-CHECK-W.
+108058    02 EMPRESA-CHK       PIC 9(3).
+108058    02 PLANTA-CHK        PIC 9(3).
+108058    02 DESDE-CHK         PIC 9(8).
+108058    02 HASTA-CHK         PIC 9(8).
+108060    02 ORIGEN-CHK        PIC X(01).
+108058    02 MUESTRA-CHK       PIC 9(12).
+108058    02 CLAVE-NES-CHK     PIC X(24).
+108058    02 TEMPORARIO-CHK    PIC X(128).
+108060    02 CONT-EXCEP-CHK    PIC 9(8).
        LINKAGE SECTION.
 
        SCREEN SECTION.
@@ -369,10 +511,17 @@ XXXXX  77  PLANTA-AUX             PIC 9(8).
                   INTO TEMPORARIO
            END-STRING.
 
+108050     MOVE SPACES TO TEMPORARIO-EXCEP.
+108050     STRING TEMPORARIO DELIMITED BY SPACE
+108050            "X"        DELIMITED BY SIZE
+108050            INTO TEMPORARIO-EXCEP
+108050     END-STRING.
+
            OPEN INPUT AR-CAMIONES AR-CIRCUITO AR-PRODUCTO AR-ANALISIS
                       AR-RUBROS AR-DEFANAL AR-CLIENTES AR-PLANTA
                       AR-CONVENIO AR-BANDAS AR-ANALISIS1
 103871                AR-PLANTA3
+108053                AR-CAMITRAN
                       .
 
            MOVE EMPRESA-EXT TO EMPRESA-PLANTA
@@ -396,6 +545,7 @@ XXXXX  77  PLANTA-AUX             PIC 9(8).
            INITIALIZE PROD-INPUT PROD-OUTPUT ACOP-INPUT ACOP-OUTPUT
                       CONV-INPUT CONV-OUTPUT CAL-INPUT CAL-OUTPUT
                       CEDE-INPUT CEDE-OUTPUT.
+108052     INITIALIZE CEDE-INPUT-LISTA.
 
        SF1.
            DISPLAY PL-153-SF-1-Screen.
@@ -555,9 +705,9 @@ XXXXX  77  PLANTA-AUX             PIC 9(8).
                     MOVE 1 TO ACCEPT-CONTROL
                     MOVE 1 TO CONTROL-VALUE
                     GO TO SF1
-           END-IF.             
-           
-           IF HASTA-CPY = ZEROS OR DD-HAS-CPY < 01 
+           END-IF.
+
+           IF HASTA-CPY = ZEROS OR DD-HAS-CPY < 01
                                 OR DD-HAS-CPY > 31 
                                 OR MM-HAS-CPY < 01 
                                 OR MM-HAS-CPY > 12 
@@ -587,7 +737,23 @@ XXXXX  77  PLANTA-AUX             PIC 9(8).
                     MOVE 1 TO ACCEPT-CONTROL
                     MOVE 1 TO CONTROL-VALUE
                     GO TO SF1
-           END-IF.             
+           END-IF.
+
+108060     IF SENAL-CICLO = 1 AND (SENAL-PANTAL = 1 OR SENAL-EXCEL = 1)
+108060              MOVE 1 TO MSG-TIPO
+108060              MOVE 1 TO BUTTON-TIPO
+108060              MOVE 1 TO DEFAULT-BUTTON
+108060              MOVE SPACES TO MSG-ERROR
+108060              MOVE 'CICLO DE ETAPAS NO PUEDE COMBINARSE CON'
+108060                   TO MSG-1
+108060              MOVE 'PANTALLA O EXCEL' TO MSG-2
+108060              CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
+108060                          MSG-1, MSG-2, MSG-3
+108060              MOVE 1 TO ACCEPT-CONTROL
+108060              MOVE 1 TO CONTROL-VALUE
+108060              GO TO SF1
+108060     END-IF.
+
            IF SENAL-PANTAL = 1
               ACCEPT NOMBRE-LISTADO FROM TIME
               MOVE SPACES TO ARCH-VISION
@@ -607,13 +773,27 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               WRITE PANTAL-REC
               GO TO ES-EXP1
            END-IF.
-           
+
+108054     IF SENAL-EXCEL = 1
+108054        MOVE SPACES TO ARCHIVO-EXCEL-W
+108054        ACCEPT HORAF-EXCEL FROM TIME
+108054        STRING TEMP-EXT DELIMITED BY LOW-VALUE
+108054               'ANALISIS' HORAF-EXCEL '.CSV' DELIMITED BY SIZE
+108054               INTO ARCHIVO-EXCEL-W
+108054        END-STRING
+108054        OPEN OUTPUT AR-EXCEL
+108054        PERFORM GRABA-CABECERA-EXCEL
+108054           THRU EXIT-GRABA-CABECERA-EXCEL
+108054        GO TO ES-EXP1
+108054     END-IF.
+
        OTRO-WINPRINT.
            MOVE Z-LINEA-02 TO titulo-print.
            MOVE 1 TO SENAL-COMP.
            PERFORM WIN-PRINT THRU EXIT-WIN-PRINT.
            IF KEY-STATUS NOT = PRINT-BUTTON-PRESSED AND
-                               BROWSE-BUTTON-PRESSED
+                               BROWSE-BUTTON-PRESSED AND
+108059                        EMAIL-BUTTON-PRESSED
              destroy main-screen-prt
              destroy printing-window
               GO TO END-PROGRAMA
@@ -647,9 +827,50 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
            INSPECT ARCHIVO-VISION REPLACING TRAILING SPACE BY LOW-VALUE
       
            SET ENVIRONMENT ARCHIVO-VISION TO 'VISION'
-           OPEN OUTPUT AR-WORK FOR BULK-ADDITION.
-           PERFORM MSG-PRINT.
-                         
+108058     MOVE SPACES TO ARCHIVO-CHECK-W
+108058     STRING TEMP-EXT DELIMITED BY LOW-VALUE
+108058            'PL153CK' EMPRESA-EXT PLANTA-EXT '.DAT'
+108058            DELIMITED BY SIZE
+108058            INTO ARCHIVO-CHECK-W
+108058     END-STRING.
+108058     MOVE ZEROS TO HAY-RESTART CONT-CHECK HAY-PASO-CHECK.
+108058     OPEN INPUT AR-CHECK.
+108058     IF FS-CHECK = '00'
+108058        READ AR-CHECK INTO LINEA-CHECK-W
+108058        IF FS-CHECK = '00' AND
+108058           EMPRESA-CHK = EMPRESA-EXT AND
+108058           PLANTA-CHK  = PLANTA-EXT  AND
+108058           DESDE-CHK   = DESDE-CPY   AND
+108058           HASTA-CHK   = HASTA-CPY   AND
+108058           TEMPORARIO-CHK NOT = SPACES
+108058           MOVE 1 TO HAY-RESTART
+108060           MOVE ORIGEN-CHK     TO ORIGEN-REINICIO
+108058           MOVE MUESTRA-CHK    TO MUESTRA-REINICIO
+108058           MOVE CLAVE-NES-CHK  TO CLAVE-NES-REINICIO
+108058           MOVE TEMPORARIO-CHK TO TEMPORARIO
+108060           MOVE CONT-EXCEP-CHK TO CONT-EXCEP
+108058        END-IF
+108058        CLOSE AR-CHECK
+108058     END-IF.
+108058     IF REINICIAR-CARGA
+108058        OPEN I-O AR-WORK
+108058     ELSE
+108058        OPEN OUTPUT AR-WORK FOR BULK-ADDITION
+108058     END-IF.
+108060     IF REINICIAR-CARGA
+108060        OPEN I-O AR-EXCEP
+108060     ELSE
+108060        OPEN OUTPUT AR-EXCEP FOR BULK-ADDITION
+108060        MOVE ZEROS TO CONT-EXCEP
+108060     END-IF.
+108050     MOVE ZEROS TO HAY-EXCEP.
+108060     IF CONT-EXCEP > ZEROS
+108060        MOVE 1 TO HAY-EXCEP
+108060     END-IF.
+108051     PERFORM CARGA-RUBROS THRU EXIT-CARGA-RUBROS.
+108052     PERFORM CARGA-CEDE-FILTRO THRU EXIT-CARGA-CEDE-FILTRO.
+           PERFORM MSG-PRINT THRU EXIT-MSG-PRINT.
+
            MOVE 9999 TO TL.
            MOVE 0 TO PRIMERO Z-HOJA.
            MOVE 41 TO LINES-PER-PAGE.
@@ -689,17 +910,17 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
            MOVE DD-CPY TO DD-HAS-CPY DD-H-Z.
            MOVE MM-CPY TO MM-HAS-CPY MM-H-Z.
            MOVE AA-CPY TO AA-HAS-CPY AA-H-Z.
-           MOVE "EMPRESA_CODIGO = EEEEE AND PLANTA_CODIGO = PPPPP AND
+           MOVE "EMPRESA_CODIGO = EEE AND PLANTA_CODIGO = PPP AND
       -      "CAMIONES_FEC_CAL BETWEEN 'DDDDDDDDDD' AND 'HHHHHHHHHH'"
                 TO a4gl-where-constraint
 
-           Inspect A4GL_WHERE_CONSTRAINT REPLACING ALL
-                              'EEEEE'      BY EMPRESA-EXT
-                              'PPPPP'      BY PLANTA-EXT
+           Inspect a4gl-where-constraint REPLACING ALL
+                              'EEE'        BY EMPRESA-EXT
+                              'PPP'        BY PLANTA-EXT
                               'DDDDDDDDDD' BY DESDE-Z
                               'HHHHHHHHHH' BY HASTA-Z
 
-           Inspect A4GL_WHERE_CONSTRAINT
+           Inspect a4gl-where-constraint
                    replacing trailing spaces by low-values.
 *************************************************************************
 
@@ -713,10 +934,19 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
            END-READ.
         
            IF EMPRESA-NES   NOT EQUAL EMPRESA-EXT OR
-              PLANTA-NES    NOT EQUAL PLANTA-EXT 
+              PLANTA-NES    NOT EQUAL PLANTA-EXT
                             GO TO START-CAMITRAN
            END-IF.
 
+108058     IF REINICIAR-CARGA AND NOT YA-PASO-CHECKPOINT
+108060        IF ORIGEN-REINICIO = 'C'      AND
+108058           CLAVE-CAMIONES = CLAVE-NES-REINICIO AND
+108058           MUESTRA-NES    = MUESTRA-REINICIO
+108058           MOVE 1 TO HAY-PASO-CHECK
+108058        END-IF
+108058        GO TO LEO-CAMIONES
+108058     END-IF.
+
            IF PROD-INPUT NOT = ZEROS
               IF PROD-INPUT NOT EQUAL PRODUCTO-NES
                  GO TO LEO-CAMIONES.
@@ -726,8 +956,10 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
                  GO TO LEO-CAMIONES.
 
 103871     IF SISROM-PLANTA = 1
-              IF CEDE-INPUT > ZEROS
-                 IF ACOP2-NES = CEDE-INPUT OR
+108052        IF CEDE-INPUT > ZEROS OR CANT-CEDE-FILTRO > ZEROS
+108052           MOVE ACOP2-NES TO CEDE-CHK
+108052           PERFORM EN-CEDE-FILTRO THRU EXIT-EN-CEDE-FILTRO
+108052           IF COINCIDE-CEDE OR
                    CUIT-CEDE = ORDEN1-CUIT-ADIZ OR
                    CUIT-CEDE = ORDEN2-CUIT-ADIZ
                    CONTINUE
@@ -736,24 +968,23 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
                  END-IF
               END-IF
 103871     ELSE
-103871        IF CEDE-INPUT > ZEROS
+108052        IF CEDE-INPUT > ZEROS OR CANT-CEDE-FILTRO > ZEROS
 103871           IF TITULAR-CP-INPUT = 1
-103871              IF REMITE-ADIZ = CEDE-INPUT
+108052              MOVE REMITE-ADIZ TO CEDE-CHK
+108052              PERFORM EN-CEDE-FILTRO THRU EXIT-EN-CEDE-FILTRO
+108052              IF COINCIDE-CEDE
 103871                CONTINUE
 103871              ELSE
 103871                GO TO LEO-CAMIONES
 103871              END-IF
 103871           ELSE
 103871             PERFORM BUSCAR-CEDENTE THRU EXIT-BUSCAR-CEDENTE
-103871             IF  LISTA-CEDENTE(2) > 0
-103871                IF CEDE-INPUT = LISTA-CEDENTE(2)
-103871                   CONTINUE
+108052             PERFORM COINCIDE-CEDENTE THRU EXIT-COINCIDE-CEDENTE
+108052             IF COINCIDE-CEDE
+103871                CONTINUE
 103871                ELSE
 103871                  GO TO LEO-CAMIONES
 103871                END-IF
-103871             ELSE
-103871              GO TO LEO-CAMIONES
-103871             END-IF
 103871           END-IF
 103871        END-IF
 103871     END-IF.
@@ -762,7 +993,10 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               IF CONV-INPUT NOT = CONVENIO-NES
                  GO TO LEO-CAMIONES.
                  
-           IF MUESTRA-NES NOT > ZEROS GO TO LEO-CAMIONES.
+108050     IF MUESTRA-NES NOT > ZEROS
+108050        MOVE 'SIN NUMERO DE MUESTRA' TO MOTIVO-CPY
+108050        GO TO ANOTA-EXCEP
+108050     END-IF.
 
 104730     MOVE EMPRESA-NES TO EMPRESA-CIRCUITO
 104730     MOVE PLANTA-NES TO PLANTA-CIRCUITO
@@ -770,12 +1004,16 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
 104730     READ AR-CIRCUITO INVALID KEY
 104730        INITIALIZE AR-CIRCUITO-REC
 104730     END-READ.
-104730     IF PMC-PLANTA = 1 AND REPRO-CIRCUITO = 1 AND  | ** SE DESCARTAN LOS HIJOS QUE SE PONDERAN, EN SU LUGAR QUEDA EL HIJO PONDERADO
+104730* ** SE DESCARTAN LOS HIJOS QUE SE PONDERAN, EN SU LUGAR QUEDA EL HIJO PONDERADO
+104730     IF PMC-PLANTA = 1 AND REPRO-CIRCUITO = 1 AND
 104730        SIN-TOLVA-ADIZ  = 5
-104730           INITIALIZE AR-CIRCUITO-REC   | ** ESTO SE HACE PORQUE EL CODIGO ANTERIOR NUNCA LEIA LA CIRCUITO PERO SI LA USABA
-104730           GO TO LEO-CAMIONES
+104730* ** ESTO SE HACE PORQUE EL CODIGO ANTERIOR NUNCA LEIA LA CIRCUITO PERO SI LA USABA
+104730           INITIALIZE AR-CIRCUITO-REC
+108057           MOVE 'HIJO PONDERADO DESCARTADO' TO MOTIVO-CPY
+108057           GO TO ANOTA-EXCEP
 104730     END-IF
-104730     INITIALIZE AR-CIRCUITO-REC   | ** ESTO SE HACE PORQUE EL CODIGO ANTERIOR NUNCA LEIA LA CIRCUITO PERO SI LA USABA
+104730* ** ESTO SE HACE PORQUE EL CODIGO ANTERIOR NUNCA LEIA LA CIRCUITO PERO SI LA USABA
+104730     INITIALIZE AR-CIRCUITO-REC
 
 
            INITIALIZE AR-ANALISIS-REC.
@@ -802,6 +1040,8 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
            END-IF
            READ AR-ANALISIS1 INVALID KEY
                 INITIALIZE AR-ANALISIS1-REC
+108050          MOVE 'SIN ANALISIS (AR-ANALISIS1)' TO MOTIVO-CPY
+108050          GO TO ANOTA-EXCEP
            END-READ.
 
       *****     CALL "SQL-ANA2" USING "L" CLAVE-ANALISIS RUBROS-ANAL
@@ -846,155 +1086,252 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               OR ((CALPMC-ANAL NOT = 1 AND NOT = 2) 
                             AND ETAPA-NES(K) = "AN3")
               OR (REPRO-INPUT = 1 AND ETAPA-NES(K) = 'AN1')
-                  IF FECHA-ETAPA-NES(K) < DESDE-CPY OR > HASTA-CPY 
-                           GO TO LEO-CAMIONES
+                  IF FECHA-ETAPA-NES(K) < DESDE-CPY OR > HASTA-CPY
+108050            MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108050            GO TO ANOTA-EXCEP
                   END-IF
- 
-                  IF FECHA-ETAPA-NES(K) = DESDE-CPY 
+
+                  IF FECHA-ETAPA-NES(K) = DESDE-CPY
                      AND HORA-ETAPA-NES(K) < HORA-DESDE-INPUT
-                           GO TO LEO-CAMIONES
+108050            MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108050            GO TO ANOTA-EXCEP
                   END-IF
                   IF FECHA-ETAPA-NES(K) = HASTA-CPY
                      AND HORA-ETAPA-NES(K) > HORA-HASTA-INPUT
-                           GO TO LEO-CAMIONES
+108050            MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108050            GO TO ANOTA-EXCEP
                   END-IF
                   MOVE 1 TO I
               END-IF
            END-PERFORM.
 
-           IF I = 0 
-              GO TO LEO-CAMIONES
+           IF I = 0
+108050        MOVE 'SIN ETAPA AN3/AFL/AN1' TO MOTIVO-CPY
+108050        GO TO ANOTA-EXCEP
            END-IF.
 
            MOVE MUESTRA-NES      TO MUESTRA-WORK.
            MOVE CLAVE-CAMIONES   TO CLAVE-NES-WORK.
+108053     MOVE 'C'              TO ORIGEN-WORK.
            MOVE AR-CAMIONES-REC  TO REGISTRO-WORK.
 
            WRITE AR-WORK-REC INVALID KEY
+108058          IF NOT (REINICIAR-CARGA AND FS-WORK = '22')
                 MOVE 1 TO MSG-TIPO
                 MOVE 1 TO BUTTON-TIPO
-                MOVE 1 TO DEFAULT-BUTTON 
+                MOVE 1 TO DEFAULT-BUTTON
                 MOVE SPACES TO MSG-ERROR
-                MOVE 'NO PUEDO GRABAR EL ARCHIVO TEMPORAL' 
+                MOVE 'NO PUEDO GRABAR EL ARCHIVO TEMPORAL'
                       TO MSG-1
                 CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
                                 MSG-1, MSG-2, MSG-3
                 END-CALL
+108058          END-IF
+           NOT INVALID KEY
+108058          PERFORM GRABA-CHECKPOINT THRU EXIT-GRABA-CHECKPOINT
            END-WRITE.
 
            GO TO LEO-CAMIONES.
 
-       START-CAMITRAN.
-      *     INITIALIZE AR-CAMITRAN-REC.
-      *     MOVE EMPRESA-EXT          TO EMPRESA-TRAN.
-      *     MOVE PLANTA-EXT           TO PLANTA-TRAN.
-      *     MOVE DESDE-W              TO FEC-CAL-TRAN.
-      *     MOVE ZEROS                TO HORA-CAL-TRAN.
-      *
-      *     START AR-CAMITRAN KEY NOT LESS THAN ALT-CAMITRAN-3
-      *                                             INVALID KEY
-      *     GO TO PREPARAR-WORK.
-      * LEO-CAMITRAN.
-      *     READ AR-CAMITRAN NEXT RECORD AT END
-      *          GO TO PREPARAR-WORK.
-      *  
-      *     IF EMPRESA-TRAN   NOT EQUAL EMPRESA-EXT OR
-      *        PLANTA-TRAN    NOT EQUAL PLANTA-EXT 
-      *                       GO TO PREPARAR-WORK
-      *     END-IF.
-      *
-      *     IF PROD-INPUT NOT = ZEROS
-      *        IF PROD-INPUT NOT EQUAL PRODUCTO-TRAN
-      *           GO TO LEO-CAMITRAN.
-      *
-      *     IF ACOP-INPUT > ZEROS
-      *        IF ACOP-INPUT NOT = ACOP-TRAN
-      *           GO TO LEO-CAMITRAN.
-      *
-      *     IF CEDE-INPUT > ZEROS
-      *        IF CEDE-INPUT NOT = ACOP2-TRAN
-      *           GO TO LEO-CAMITRAN.
-      *
-      *     IF CONV-INPUT > ZEROS
-      *        IF CONV-INPUT NOT = CONVENIO-TRAN
-      *           GO TO LEO-CAMITRAN.
-      *
-      *     IF MUESTRA-TRAN NOT > ZEROS GO TO LEO-CAMITRAN.
-      *
-      *     MOVE EMPRESA-TRAN TO EMPRESA-ANAL.
-      *     MOVE PLANTA-TRAN  TO PLANTA-ANAL.
-      *     MOVE INTERNO-TRAN TO INTERNO-ANAL.
-      *     READ AR-ANALISIS INVALID KEY
-      *          INITIALIZE AR-ANALISIS-REC
-      *     END-READ.
-      *     IF CAL-INPUT NOT = ZEROS
-      *        IF CAL-INPUT = 1
-      *           IF CALPMC-ANAL NOT = 0 AND 1 
-      *              GO TO LEO-CAMITRAN
-      *           END-IF
-      *        END-IF
-      *        IF CAL-INPUT = 2
-      *           IF CALPMC-ANAL NOT = 2
-      *              GO TO LEO-CAMITRAN
-      *           END-IF
-      *           IF AREA-ANAL = 1 
-      *              GO TO LEO-CAMITRAN
-      *           END-IF
-      *        END-IF
-      *        IF CAL-INPUT = 3
-      *           IF AREA-ANAL NOT = 1 
-      *              GO TO LEO-CAMITRAN
-      *           END-IF
-      *        END-IF
-      *        IF CAL-INPUT = 4
-      *           IF CALPMC-ANAL NOT = 4
-      *              GO TO LEO-CAMITRAN
-      *           END-IF
-      *        END-IF
-      *     END-IF.
-      *     MOVE 0 TO I.
-      *     PERFORM VARYING K FROM 1 BY 1 UNTIL K > 40
-      *                    OR ETAPA-TRAN(K) = SPACES OR I = 1
-      *        IF ((CALPMC-ANAL = 1 OR = 2) AND ETAPA-TRAN(K) = "AFL")
-      *        OR ((CALPMC-ANAL NOT = 1 AND NOT = 2)
-      *                           AND ETAPA-TRAN(K) = "AN3")
-      *        OR (REPRO-INPUT = 1 AND ETAPA-TRAN(K) = 'AN1')
-      *            IF FECHA-ETAPA-TRAN(K) < DESDE-CPY OR > HASTA-CPY
-      *                     GO TO LEO-CAMITRAN
-      *            END-IF
-      *
-      *            IF FECHA-ETAPA-TRAN(K) = DESDE-CPY
-      *                 AND HORA-ETAPA-TRAN(K) < HORA-DESDE-INPUT
-      *                     GO TO LEO-CAMITRAN
-      *            END-IF
-      *            IF FECHA-ETAPA-TRAN(K) = HASTA-CPY
-      *               AND HORA-ETAPA-TRAN(K) > HORA-HASTA-INPUT
-      *                     GO TO LEO-CAMITRAN
-      *            END-IF
-      *            MOVE 1 TO I
-      *        END-IF
-      *     END-PERFORM.
-      *
-      *     IF I = 0 GO LEO-CAMITRAN.
-      *
-      *     MOVE MUESTRA-TRAN      TO MUESTRA-WORK.
-      *     MOVE CLAVE-CAMITRAN    TO CLAVE-NES-WORK.
-      *     MOVE AR-CAMITRAN-REC   TO REGISTRO-WORK.
-      *
-      *     WRITE AR-WORK-REC INVALID KEY
-      *          MOVE 1 TO MSG-TIPO
-      *          MOVE 1 TO BUTTON-TIPO
-      *          MOVE 1 TO DEFAULT-BUTTON 
-      *          MOVE SPACES TO MSG-ERROR
-      *          MOVE 'NO PUEDO GRABAR EL ARCHIVO TEMPORAL'
-      *                TO MSG-1
-      *          CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
-      *                          MSG-1, MSG-2, MSG-3
-      *          END-CALL
-      *     END-WRITE.
-      *
-      *     GO TO LEO-CAMITRAN.
-      * PREPARAR-WORK.
+108050 ANOTA-EXCEP.
+108050     ADD 1 TO CONT-EXCEP.
+108050     MOVE 1 TO HAY-EXCEP.
+108050     MOVE CONT-EXCEP        TO CLAVE-EXCEP.
+108050     MOVE INTERNO-NES       TO INTERNO-EXCEP.
+108050     MOVE MUESTRA-NES       TO MUESTRA-EXCEP.
+108050     MOVE CARTA-PORTE-NES   TO CARTA-PORTE-EXCEP.
+108050     MOVE MOTIVO-CPY        TO MOTIVO-EXCEP.
+108050     WRITE AR-EXCEP-REC INVALID KEY
+108050          CONTINUE
+108050     END-WRITE.
+108050     GO TO LEO-CAMIONES.
+
+108053 START-CAMITRAN.
+108053     INITIALIZE AR-CAMITRAN-REC.
+108053     MOVE EMPRESA-EXT          TO EMPRESA-TRAN.
+108053     MOVE PLANTA-EXT           TO PLANTA-TRAN.
+108053     MOVE DESDE-W              TO FEC-CAL-TRAN.
+108053     MOVE ZEROS                TO HORA-CAL-TRAN.
+
+108053     START AR-CAMITRAN KEY NOT LESS THAN ALT-CAMITRAN-3
+108053                                             INVALID KEY
+108053     GO TO PREPARAR-WORK.
+108053 LEO-CAMITRAN.
+108053     READ AR-CAMITRAN NEXT RECORD AT END
+108053          GO TO PREPARAR-WORK
+108053     END-READ.
+
+108053     IF EMPRESA-TRAN   NOT EQUAL EMPRESA-EXT OR
+108053        PLANTA-TRAN    NOT EQUAL PLANTA-EXT
+108053                       GO TO PREPARAR-WORK
+108053     END-IF.
+
+108058     IF REINICIAR-CARGA AND NOT YA-PASO-CHECKPOINT
+108060        IF ORIGEN-REINICIO = 'T'      AND
+108058           CLAVE-CAMITRAN = CLAVE-NES-REINICIO AND
+108058           MUESTRA-TRAN   = MUESTRA-REINICIO
+108058           MOVE 1 TO HAY-PASO-CHECK
+108058        END-IF
+108058        GO TO LEO-CAMITRAN
+108058     END-IF.
+
+108053     IF PROD-INPUT NOT = ZEROS
+108053        IF PROD-INPUT NOT EQUAL PRODUCTO-TRAN
+108053           GO TO LEO-CAMITRAN
+108053        END-IF
+108053     END-IF.
+
+108053     IF ACOP-INPUT > ZEROS
+108053        IF ACOP-INPUT NOT = ACOP-TRAN
+108053           GO TO LEO-CAMITRAN
+108053        END-IF
+108053     END-IF.
+
+108053     IF SISROM-PLANTA = 1
+108053        IF CEDE-INPUT > ZEROS OR CANT-CEDE-FILTRO > ZEROS
+108053           MOVE ACOP2-TRAN TO CEDE-CHK
+108053           PERFORM EN-CEDE-FILTRO THRU EXIT-EN-CEDE-FILTRO
+108053           IF COINCIDE-CEDE OR
+108053              CUIT-CEDE = ORDEN1-CUIT-TRAN OR
+108053              CUIT-CEDE = ORDEN2-CUIT-TRAN
+108053              CONTINUE
+108053           ELSE
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053        END-IF
+108053     ELSE
+108053        IF CEDE-INPUT > ZEROS OR CANT-CEDE-FILTRO > ZEROS
+108053           IF TITULAR-CP-INPUT = 1
+108053              MOVE REMITE-TRAN TO CEDE-CHK
+108053              PERFORM EN-CEDE-FILTRO THRU EXIT-EN-CEDE-FILTRO
+108053              IF COINCIDE-CEDE
+108053                 CONTINUE
+108053              ELSE
+108053                 GO TO LEO-CAMITRAN
+108053              END-IF
+108053           ELSE
+108053              PERFORM BUSCAR-CEDENTE-TRAN
+108053                 THRU EXIT-BUSCAR-CEDENTE-TRAN
+108053              PERFORM COINCIDE-CEDENTE THRU EXIT-COINCIDE-CEDENTE
+108053              IF COINCIDE-CEDE
+108053                 CONTINUE
+108053              ELSE
+108053                 GO TO LEO-CAMITRAN
+108053              END-IF
+108053           END-IF
+108053        END-IF
+108053     END-IF.
+
+108053     IF CONV-INPUT > ZEROS
+108053        IF CONV-INPUT NOT = CONVENIO-TRAN
+108053           GO TO LEO-CAMITRAN
+108053        END-IF
+108053     END-IF.
+
+108053     IF MUESTRA-TRAN NOT > ZEROS
+108053        MOVE 'SIN NUMERO DE MUESTRA' TO MOTIVO-CPY
+108053        GO TO ANOTA-EXCEP-TRAN
+108053     END-IF.
+
+108053     MOVE EMPRESA-TRAN TO EMPRESA-ANAL.
+108053     MOVE PLANTA-TRAN  TO PLANTA-ANAL.
+108053     MOVE INTERNO-TRAN TO INTERNO-ANAL.
+108053     READ AR-ANALISIS INVALID KEY
+108053          INITIALIZE AR-ANALISIS-REC
+108053     END-READ.
+108053     IF CAL-INPUT NOT = ZEROS
+108053        IF CAL-INPUT = 1
+108053           IF CALPMC-ANAL NOT = 0 AND 1
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053        END-IF
+108053        IF CAL-INPUT = 2
+108053           IF CALPMC-ANAL NOT = 2
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053           IF AREA-ANAL = 1
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053        END-IF
+108053        IF CAL-INPUT = 3
+108053           IF AREA-ANAL NOT = 1
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053        END-IF
+108053        IF CAL-INPUT = 4
+108053           IF CALPMC-ANAL NOT = 4
+108053              GO TO LEO-CAMITRAN
+108053           END-IF
+108053        END-IF
+108053     END-IF.
+108053     MOVE 0 TO I.
+108053     PERFORM VARYING K FROM 1 BY 1 UNTIL K > 40
+108053                    OR ETAPA-TRAN(K) = SPACES OR I = 1
+108053        IF ((CALPMC-ANAL = 1 OR = 2) AND ETAPA-TRAN(K) = "AFL")
+108053        OR ((CALPMC-ANAL NOT = 1 AND NOT = 2)
+108053                           AND ETAPA-TRAN(K) = "AN3")
+108053        OR (REPRO-INPUT = 1 AND ETAPA-TRAN(K) = 'AN1')
+108053            IF FECHA-ETAPA-TRAN(K) < DESDE-CPY OR > HASTA-CPY
+108053               MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108053               GO TO ANOTA-EXCEP-TRAN
+108053            END-IF
+
+108053            IF FECHA-ETAPA-TRAN(K) = DESDE-CPY
+108053                 AND HORA-ETAPA-TRAN(K) < HORA-DESDE-INPUT
+108053               MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108053               GO TO ANOTA-EXCEP-TRAN
+108053            END-IF
+108053            IF FECHA-ETAPA-TRAN(K) = HASTA-CPY
+108053               AND HORA-ETAPA-TRAN(K) > HORA-HASTA-INPUT
+108053               MOVE 'ETAPA FUERA DE RANGO' TO MOTIVO-CPY
+108053               GO TO ANOTA-EXCEP-TRAN
+108053            END-IF
+108053            MOVE 1 TO I
+108053        END-IF
+108053     END-PERFORM.
+
+108053     IF I = 0
+108053        MOVE 'SIN ETAPA AN3/AFL/AN1' TO MOTIVO-CPY
+108053        GO TO ANOTA-EXCEP-TRAN
+108053     END-IF.
+
+108053     MOVE MUESTRA-TRAN      TO MUESTRA-WORK.
+108053     MOVE CLAVE-CAMITRAN    TO CLAVE-NES-WORK.
+108053     MOVE 'T'               TO ORIGEN-WORK.
+108053     MOVE AR-CAMITRAN-REC   TO REGISTRO-WORK.
+
+108053     WRITE AR-WORK-REC INVALID KEY
+108058          IF NOT (REINICIAR-CARGA AND FS-WORK = '22')
+108053          MOVE 1 TO MSG-TIPO
+108053          MOVE 1 TO BUTTON-TIPO
+108053          MOVE 1 TO DEFAULT-BUTTON
+108053          MOVE SPACES TO MSG-ERROR
+108053          MOVE 'NO PUEDO GRABAR EL ARCHIVO TEMPORAL'
+108053                TO MSG-1
+108053          CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
+108053                          MSG-1, MSG-2, MSG-3
+108053          END-CALL
+108058          END-IF
+108053     NOT INVALID KEY
+108058          PERFORM GRABA-CHECKPOINT THRU EXIT-GRABA-CHECKPOINT
+108053     END-WRITE.
+
+108053     GO TO LEO-CAMITRAN.
+
+108053 ANOTA-EXCEP-TRAN.
+108053     ADD 1 TO CONT-EXCEP.
+108053     MOVE 1 TO HAY-EXCEP.
+108053     MOVE CONT-EXCEP        TO CLAVE-EXCEP.
+108053     MOVE INTERNO-TRAN      TO INTERNO-EXCEP.
+108053     MOVE MUESTRA-TRAN      TO MUESTRA-EXCEP.
+108053     MOVE CARTA-PORTE-TRAN  TO CARTA-PORTE-EXCEP.
+108053     MOVE MOTIVO-CPY        TO MOTIVO-EXCEP.
+108053     WRITE AR-EXCEP-REC INVALID KEY
+108053          CONTINUE
+108053     END-WRITE.
+108053     GO TO LEO-CAMITRAN.
+
+108053 PREPARAR-WORK.
 
            INITIALIZE AR-WORK-REC TOTAL-HUM TOTAL-NETO.
 
@@ -1012,6 +1349,18 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
 
            MOVE REGISTRO-WORK TO AR-CAMIONES-REC.
 
+108056     IF SENAL-CICLO = 1
+108053        IF ORIGEN-CAMITRAN
+108053           MOVE REGISTRO-WORK TO AR-CAMITRAN-REC
+108053           MOVE ETAPAS-TRAN   TO ETAPAS-NES
+108053        ELSE
+108056           CALL "SQL-CAM3" USING "L" CLAVE-CAMIONES ETAPAS-NES
+108053        END-IF
+108056        PERFORM IMPRIME-CICLO-ETAPAS
+108056           THRU EXIT-IMPRIME-CICLO-ETAPAS
+108056        GO TO LEO-WORK
+108056     END-IF.
+
            INITIALIZE AR-ANALISIS-REC.
            MOVE EMPRESA-NES  TO EMPRESA-ANAL
            MOVE PLANTA-NES   TO T1PlaId
@@ -1092,6 +1441,7 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
            COMPUTE NETON ROUNDED = NETO-NES * HUMEDAD-NES.
            ADD NETON TO TOTAL-HUM.
            ADD NETO-NES TO TOTAL-NETO.
+108055     PERFORM ACUM-SUBTOT-CLIE THRU EXIT-ACUM-SUBTOT-CLIE.
            IF RESAFLA-ANAL = 1 MOVE "N" TO Z-AFLA.
            IF RESAFLA-ANAL = 2 MOVE "P" TO Z-AFLA.
 
@@ -1112,76 +1462,18 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
                    END-IF
                  END-PERFORM
               END-IF
-              IF RUBRO-ANAL(II) = 152
-                 MOVE PORC-ANAL(II) TO Z-PORCE(1)
-              END-IF
-              IF RUBRO-ANAL(II) = 153
-                 MOVE PORC-ANAL(II) TO Z-PORCE(2)
-              END-IF
-              IF RUBRO-ANAL(II) = 154
-                 MOVE PORC-ANAL(II) TO Z-PORCE(3)
-              END-IF
-              IF RUBRO-ANAL(II) = 155
-                 MOVE PORC-ANAL(II) TO Z-PORCE(4)
-              END-IF
-              IF RUBRO-ANAL(II) = 156
-                 MOVE PORC-ANAL(II) TO Z-PORCE(5)
-              END-IF
-              IF RUBRO-ANAL(II) = 157
-                 MOVE PORC-ANAL(II) TO Z-PORCE(6)
-              END-IF
-              IF RUBRO-ANAL(II) = 158
-                 MOVE PORC-ANAL(II) TO Z-PORCE(7)
-              END-IF
-              IF RUBRO-ANAL(II) = 352
-                 MOVE PORC-ANAL(II) TO Z-PORCE(8)
-              END-IF
-              IF RUBRO-ANAL(II) = 353
-                 MOVE PORC-ANAL(II) TO Z-PORCE(9)
-              END-IF
-              IF RUBRO-ANAL(II) = 354
-                 MOVE PORC-ANAL(II) TO Z-PORCE(10)
-              END-IF
-              IF RUBRO-ANAL(II) = 355
-                 MOVE PORC-ANAL(II) TO Z-PORCE(11)
-              END-IF
-              IF RUBRO-ANAL(II) = 356
-                 MOVE PORC-ANAL(II) TO Z-PORCE(12)
-              END-IF
-              IF RUBRO-ANAL(II) = 357
-                 MOVE PORC-ANAL(II) TO Z-PORCE(13)
-              END-IF
-              IF RUBRO-ANAL(II) = 358
-                 MOVE PORC-ANAL(II) TO Z-PORCE(14)
-              END-IF
-              IF RUBRO-ANAL(II) = 359
-                 MOVE PORC-ANAL(II) TO Z-PORCE(15)
-              END-IF
-              IF RUBRO-ANAL(II) = 360
-                 MOVE PORC-ANAL(II) TO Z-PORCE(16)
-              END-IF
-              IF RUBRO-ANAL(II) = 361
-                 MOVE PORC-ANAL(II) TO Z-PORCE(17)
-              END-IF
-              IF RUBRO-ANAL(II) = 362
-                 MOVE PORC-ANAL(II) TO Z-PORCE(18)
-              END-IF
-              IF RUBRO-ANAL(II) = 363
-                 MOVE PORC-ANAL(II) TO Z-PORCE(19)
-              END-IF
-              IF RUBRO-ANAL(II) = 365
-                 MOVE PORC-ANAL(II) TO Z-PORCE(20)
-              END-IF
-              IF RUBRO-ANAL(II) = 367
-                 MOVE PORC-ANAL(II) TO Z-PORCE(21)
-              END-IF
-              IF RUBRO-ANAL(II) = 37
-                 MOVE PORC-ANAL(II) TO Z-PORCE(22)
-              END-IF
+108051        PERFORM VARYING IR FROM 1 BY 1 UNTIL IR > CANT-COL-RUBRO
+108051           IF RUBRO-ANAL(II) = CODIGO-COL-RUBRO(IR)
+108051              MOVE PORC-ANAL(II) TO Z-PORCE(IR)
+108051           END-IF
+108051        END-PERFORM
               IF SENAL-PANTAL NOT = 1
                  MOVE Z-PORCE(21) TO Z-PORCE(18)
               END-IF
            END-PERFORM.
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
            IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
@@ -1191,9 +1483,16 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 1
               ADD 1 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
            GO TO LEO-WORK.
        END-LISTADO.
+108056     IF SENAL-CICLO = 1
+108056        GO TO FIN-END-LISTADO
+108056     END-IF.
+108055     IF SENAL-PANTAL NOT = 1 AND SENAL-EXCEL NOT = 1
+108055        PERFORM IMPRIME-SUBTOT-CLIE THRU EXIT-IMPRIME-SUBTOT-CLIE
+108055     END-IF.
            MOVE SPACES TO Z-LINEA-04.
            COMPUTE PORC ROUNDED = TOTAL-HUM / TOTAL-NETO.
            MOVE PORC TO Z-HUMEDAD.
@@ -1203,51 +1502,15 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
       *           COMPUTE PORC ROUNDED = ACUM1(II) / ACUM2(II)
                  COMPUTE PORC ROUNDED = ACUM1(II) / TOTAL-NETO
               END-IF
-              IF RUBROPROM(II) = 152 MOVE PORC TO Z-PORCE(1)
-              END-IF
-              IF RUBROPROM(II) = 153 MOVE PORC TO Z-PORCE(2)
-              END-IF
-              IF RUBROPROM(II) = 154 MOVE PORC TO Z-PORCE(3)
-              END-IF
-              IF RUBROPROM(II) = 155 MOVE PORC TO Z-PORCE(4)
-              END-IF
-              IF RUBROPROM(II) = 156 MOVE PORC TO Z-PORCE(5)
-              END-IF
-              IF RUBROPROM(II) = 157 MOVE PORC TO Z-PORCE(6)
-              END-IF
-              IF RUBROPROM(II) = 158 MOVE PORC TO Z-PORCE(7)
-              END-IF
-              IF RUBROPROM(II) = 352 MOVE PORC TO Z-PORCE(8)
-              END-IF
-              IF RUBROPROM(II) = 353 MOVE PORC TO Z-PORCE(9)
-              END-IF
-              IF RUBROPROM(II) = 354 MOVE PORC TO Z-PORCE(10)
-              END-IF
-              IF RUBROPROM(II) = 355 MOVE PORC TO Z-PORCE(11)
-              END-IF
-              IF RUBROPROM(II) = 356 MOVE PORC TO Z-PORCE(12)
-              END-IF
-              IF RUBROPROM(II) = 357 MOVE PORC TO Z-PORCE(13)
-              END-IF
-              IF RUBROPROM(II) = 358 MOVE PORC TO Z-PORCE(14)
-              END-IF
-              IF RUBROPROM(II) = 359 MOVE PORC TO Z-PORCE(15)
-              END-IF
-              IF RUBROPROM(II) = 360 MOVE PORC TO Z-PORCE(16)
-              END-IF
-              IF RUBROPROM(II) = 361 MOVE PORC TO Z-PORCE(17)
-              END-IF
-              IF RUBROPROM(II) = 362 MOVE PORC TO Z-PORCE(18)
-              END-IF
-              IF RUBROPROM(II) = 363 MOVE PORC TO Z-PORCE(19)
-              END-IF
-              IF RUBROPROM(II) = 365 MOVE PORC TO Z-PORCE(20)
-              END-IF
-              IF RUBROPROM(II) = 367 MOVE PORC TO Z-PORCE(21)
-              END-IF
-              IF RUBROPROM(II) = 37  MOVE PORC TO Z-PORCE(22)
-              END-IF
+108051        PERFORM VARYING IR FROM 1 BY 1 UNTIL IR > CANT-COL-RUBRO
+108051           IF RUBROPROM(II) = CODIGO-COL-RUBRO(IR)
+108051              MOVE PORC TO Z-PORCE(IR)
+108051           END-IF
+108051        END-PERFORM
            END-PERFORM.
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
            IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
@@ -1258,11 +1521,15 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 2
               ADD 2 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
            INITIALIZE Z-LINEA-04.
            MOVE CAL1-CPY TO Z-CALIDAD.
       *     MOVE 'CANT.CONFORME' TO Z-LEYE.
            MOVE TOT-1 TO Z-CANT.
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
            IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
@@ -1272,11 +1539,15 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 2
               ADD 2 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
            MOVE CAL2-CPY TO Z-CALIDAD.
       *     MOVE 'CANT.NO CONFORME' TO Z-LEYE.
            MOVE TOT-2 TO Z-CANT.
-           IF SENAL-PANTAL = 1 
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
+           IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
               MOVE 1 TO NRO-SALTO-PANTAL
@@ -1285,11 +1556,15 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 1
               ADD 1 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
            MOVE CAL4-CPY TO Z-CALIDAD.
       *     MOVE 'CANT.INDUSTRIA' TO Z-LEYE.
            MOVE TOT-3 TO Z-CANT.
-           IF SENAL-PANTAL = 1 
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
+           IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
               MOVE 1 TO NRO-SALTO-PANTAL
@@ -1298,11 +1573,15 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 1
               ADD 1 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
            MOVE CAL3-CPY TO Z-CALIDAD.
       *     MOVE 'NO CONF. A REASG' TO Z-LEYE.
            MOVE TOT-4 TO Z-CANT.
-           IF SENAL-PANTAL = 1 
+108054     IF SENAL-EXCEL = 1
+108054        PERFORM GRABA-LINEA-EXCEL THRU EXIT-GRABA-LINEA-EXCEL
+108054     ELSE
+           IF SENAL-PANTAL = 1
               ADD 1 TO CLAVE-PANTAL
               MOVE Z-LINEA-04 TO REGISTRO-PANTAL
               MOVE 1 TO NRO-SALTO-PANTAL
@@ -1311,26 +1590,91 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               PERFORM 1
               WRITE LINEA FROM Z-LINEA-04 AFTER 1
               ADD 1 TO TL
-           END-IF.
+           END-IF
+108054     END-IF.
+
+108056 FIN-END-LISTADO.
+108050     CLOSE AR-EXCEP.
+108050     IF EXISTEN-EXCEP AND SENAL-PANTAL NOT = 1
+108050                      AND SENAL-EXCEL  NOT = 1
+108050        OPEN INPUT AR-EXCEP
+108050        MOVE SPACES TO Z-LINEA-05
+108050        MOVE 'CAMIONES SIN ANALISIS' TO Z-LEYE
+108050        PERFORM 1
+108050        WRITE LINEA FROM Z-LINEA-05 AFTER 2
+108050        ADD 2 TO TL
+108050        MOVE SPACES TO Z-LINEA-06
+108050        MOVE 'INTERNO'    TO Z-INTERNO-EXC
+108050        MOVE 'MUESTRA'    TO Z-MUESTRA-EXC
+108050        MOVE 'C.PORTE'    TO Z-PORTE-EXC
+108050        MOVE 'MOTIVO'     TO Z-MOTIVO-EXC
+108050        PERFORM 1
+108050        WRITE LINEA FROM Z-LINEA-06 AFTER 1
+108050        ADD 1 TO TL
+108050     END-IF.
+
+108050 LEO-EXCEP.
+108050     IF EXISTEN-EXCEP AND SENAL-PANTAL NOT = 1
+108050                      AND SENAL-EXCEL  NOT = 1
+108050        READ AR-EXCEP NEXT RECORD AT END
+108050             GO TO FIN-EXCEP
+108050        END-READ
+108050        MOVE SPACES TO Z-LINEA-06
+108050        MOVE INTERNO-EXCEP     TO Z-INTERNO-EXC
+108050        MOVE MUESTRA-EXCEP     TO Z-MUESTRA-EXC
+108050        MOVE CARTA-PORTE-EXCEP TO Z-PORTE-EXC
+108050        MOVE MOTIVO-EXCEP      TO Z-MOTIVO-EXC
+108050        PERFORM 1
+108050        WRITE LINEA FROM Z-LINEA-06 AFTER 1
+108050        ADD 1 TO TL
+108050        GO TO LEO-EXCEP
+108050     END-IF.
+
+108050 FIN-EXCEP.
+108050     IF EXISTEN-EXCEP AND SENAL-PANTAL NOT = 1
+108050                      AND SENAL-EXCEL  NOT = 1
+108050        CLOSE AR-EXCEP
+108050     END-IF.
+108050     DELETE FILE AR-EXCEP.
+
        DESTROY-MSG.
            DESTROY PRINTING-WINDOW.
            DESTROY msg-printing-window.
            CLOSE AR-WORK.
            DELETE FILE AR-WORK.
+108058     DELETE FILE AR-CHECK.
            SET ENVIRONMENT ARCHIVO-VISION TO SPACES
-           IF SENAL-PANTAL = 1 
+108054     IF SENAL-EXCEL = 1
+108054        CLOSE AR-EXCEL
+108054        MOVE 1 TO MSG-TIPO
+108054        MOVE 1 TO BUTTON-TIPO
+108054        MOVE 1 TO DEFAULT-BUTTON
+108054        MOVE SPACES TO MSG-ERROR
+108054        MOVE 'ARCHIVO GENERADO:' TO MSG-1
+108054        MOVE ARCHIVO-EXCEL-W TO MSG-2
+108054        CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
+108054                        MSG-1, MSG-2, MSG-3
+108054        END-CALL
+108054        destroy main-screen-prt
+108054        GO TO END-PROGRAMA
+108054     END-IF.
+           IF SENAL-PANTAL = 1
               GO TO ES-FINAL-PANTAL
            END-IF.
            MOVE SPACES TO LINEA.
            WRITE LINEA AFTER PAGE.
            CLOSE LISTADO.
-           IF KEY-STATUS = BROWSE-BUTTON-PRESSED 
+           IF KEY-STATUS = BROWSE-BUTTON-PRESSED
              STRING 'SVIEW.EXE ' ARCHIVO-SPL DELIMITED BY SIZE
                     INTO BROWSE-SPL
              END-STRING
              CALL  'C$RUN' USING BROWSE-SPL
              END-CALL
            END-IF.
+108059     IF KEY-STATUS = EMAIL-BUTTON-PRESSED
+108059        PERFORM ENVIA-EMAIL-LISTADO
+108059           THRU EXIT-ENVIA-EMAIL-LISTADO
+108059     END-IF.
            destroy main-screen-prt.
            destroy printing-window.
            IF KEY-STATUS NOT = PRINT-BUTTON-PRESSED 
@@ -1353,7 +1697,11 @@ jc            MOVE SPACES TO CUAL-TMP-LISTADO
               WRITE LINEA FROM Z-LINEA-01B AFTER 2
               WRITE LINEA FROM Z-LINEA-02 AFTER 2
               WRITE LINEA FROM SUBRAY     AFTER 2
+108056        IF SENAL-CICLO = 1
+108056           WRITE LINEA FROM Z-LINEA-08 AFTER 1
+108056        ELSE
               WRITE LINEA FROM Z-LINEA-03 AFTER 1
+108056        END-IF
               WRITE LINEA FROM SUBRAY     AFTER 1
               WRITE LINEA FROM Z-LINEA-ESPA AFTER 2
               MOVE 10 TO TL
@@ -1442,8 +1790,9 @@ jc         MOVE CUAL-TMP-LISTADO TO NOMBRE-ARCHIVO.
 
            GO TO END-PROGRAMA.
        END-PROGRAMA.
-            CLOSE AR-CAMIONES AR-CIRCUITO AR-PRODUCTO 
-                  AR-RUBROS AR-ANALISIS AR-DEFANAL AR-ANALISIS1. 
+            CLOSE AR-CAMIONES AR-CIRCUITO AR-PRODUCTO
+                  AR-RUBROS AR-ANALISIS AR-DEFANAL AR-ANALISIS1
+108053            AR-CAMITRAN.
 
             PERFORM VARYING IP FROM 1 BY 1 UNTIL IP > 50
                  IF PGM-EXT(IP) = 'PL-153'
@@ -1579,7 +1928,12 @@ jc         MOVE CUAL-TMP-LISTADO TO NOMBRE-ARCHIVO.
            END-IF.
        EXIT-LEO-CAL.
            EXIT.
-       
+
+       MSG-PRINT.
+           DISPLAY MSG-PRINTING-WINDOW.
+       EXIT-MSG-PRINT.
+           EXIT.
+
 103871 BUSCAR-CEDENTE.
 103871     MOVE 0 TO INDICE-CEDE
 103871     INITIALIZE TABLA-CEDENTE.
@@ -1598,4 +1952,354 @@ jc         MOVE CUAL-TMP-LISTADO TO NOMBRE-ARCHIVO.
 103871 EXIT-BUSCAR-CEDENTE.
 103871     EXIT.
 
-       COPY "PL-153.PRD".           
+108053 BUSCAR-CEDENTE-TRAN.
+108053     MOVE 0 TO INDICE-CEDE
+108053     INITIALIZE TABLA-CEDENTE.
+108053     IF RTE-COMER-TRAN > 0
+108053        ADD 1 TO INDICE-CEDE
+108053        MOVE RTE-COMER-TRAN TO LISTA-CEDENTE(INDICE-CEDE)
+108053     END-IF
+108053     IF INTERMED-TRAN > 0
+108053        ADD 1 TO INDICE-CEDE
+108053        MOVE INTERMED-TRAN TO LISTA-CEDENTE(INDICE-CEDE)
+108053     END-IF
+108053     IF REMITE-TRAN > 0
+108053        ADD 1 TO INDICE-CEDE
+108053        MOVE REMITE-TRAN TO LISTA-CEDENTE(INDICE-CEDE)
+108053     END-IF.
+108053 EXIT-BUSCAR-CEDENTE-TRAN.
+108053     EXIT.
+
+108051 CARGA-RUBROS.
+108051     MOVE ZEROS TO CANT-COL-RUBRO.
+108051     INITIALIZE TABLA-COL-RUBRO.
+108051     MOVE LOW-VALUES TO CLAVE-DEFANAL.
+108051     START AR-DEFANAL KEY NOT < CLAVE-DEFANAL INVALID KEY
+108051         GO TO EXIT-CARGA-RUBROS
+108051     END-START.
+108051 LEO-DEFANAL.
+108051     READ AR-DEFANAL NEXT RECORD AT END
+108051         GO TO EXIT-CARGA-RUBROS
+108051     END-READ.
+108051     IF ACTIVO-DEFANAL = 1
+108051        IF PROD-INPUT = ZEROS OR
+108051           PROD-INPUT = PRODUCTO-DEFANAL
+108051           IF ORDEN-DEFANAL > ZEROS AND
+108051              ORDEN-DEFANAL NOT > 30 AND
+108051              CODIGO-COL-RUBRO(ORDEN-DEFANAL) = ZEROS
+108051              MOVE RUBRO-DEFANAL TO CODIGO-RUBROS
+108051              READ AR-RUBROS INVALID KEY
+108051                  INITIALIZE AR-RUBROS-REC
+108051              END-READ
+108051              MOVE RUBRO-DEFANAL
+108051                TO CODIGO-COL-RUBRO(ORDEN-DEFANAL)
+108051              MOVE ABREV-RUBROS
+108051                TO TITULO-COL-RUBRO(ORDEN-DEFANAL)
+108051              IF ORDEN-DEFANAL > CANT-COL-RUBRO
+108051                 MOVE ORDEN-DEFANAL TO CANT-COL-RUBRO
+108051              END-IF
+108051           END-IF
+108051        END-IF
+108051     END-IF.
+108051     GO TO LEO-DEFANAL.
+108051 EXIT-CARGA-RUBROS.
+108051     PERFORM VARYING IR FROM 1 BY 1 UNTIL IR > 30
+108051        MOVE TITULO-COL-RUBRO(IR) TO Z-TITULO-RUBRO(IR)
+108051                                     Z-TITULO-RUBRO-EXCEL(IR)
+108051     END-PERFORM.
+108051     EXIT.
+
+108052 CARGA-CEDE-FILTRO.
+108052     MOVE ZEROS TO CANT-CEDE-FILTRO.
+108052     INITIALIZE CEDE-FILTRO-TABLA.
+108052     IF CEDE-INPUT-LISTA = SPACES
+108052        IF CEDE-INPUT > ZEROS
+108052           MOVE 1 TO CANT-CEDE-FILTRO
+108052           MOVE CEDE-INPUT TO CEDE-FILTRO(1)
+108052        END-IF
+108052        GO TO EXIT-CARGA-CEDE-FILTRO
+108052     END-IF.
+108052     MOVE 1 TO PUNTERO-CEDE.
+108052     PERFORM PARTE-CEDE-FILTRO
+108052        UNTIL PUNTERO-CEDE > LENGTH OF CEDE-INPUT-LISTA
+108052           OR CANT-CEDE-FILTRO > 9.
+108052 EXIT-CARGA-CEDE-FILTRO.
+108052     EXIT.
+
+108052 PARTE-CEDE-FILTRO.
+108052     MOVE ZEROS TO PARTE-CEDE-W.
+108052     UNSTRING CEDE-INPUT-LISTA DELIMITED BY ","
+108052        INTO PARTE-CEDE-W
+108052        WITH POINTER PUNTERO-CEDE
+108052     END-UNSTRING.
+108052     IF PARTE-CEDE-W > ZEROS
+108052        ADD 1 TO CANT-CEDE-FILTRO
+108052        MOVE PARTE-CEDE-W TO CEDE-FILTRO(CANT-CEDE-FILTRO)
+108052     END-IF.
+108052 EXIT-PARTE-CEDE-FILTRO.
+108052     EXIT.
+
+108052 COINCIDE-CEDENTE.
+108052     MOVE ZEROS TO HAY-COINCIDE-CEDE.
+108052     PERFORM VARYING IL FROM 1 BY 1 UNTIL IL > 3
+108052        IF LISTA-CEDENTE(IL) > ZEROS
+108052           PERFORM VARYING IC FROM 1 BY 1
+108052              UNTIL IC > CANT-CEDE-FILTRO
+108052              IF LISTA-CEDENTE(IL) = CEDE-FILTRO(IC)
+108052                 MOVE 1 TO HAY-COINCIDE-CEDE
+108052              END-IF
+108052           END-PERFORM
+108052        END-IF
+108052     END-PERFORM.
+108052 EXIT-COINCIDE-CEDENTE.
+108052     EXIT.
+
+108052 EN-CEDE-FILTRO.
+108052     MOVE ZEROS TO HAY-COINCIDE-CEDE.
+108052     PERFORM VARYING IC FROM 1 BY 1 UNTIL IC > CANT-CEDE-FILTRO
+108052        IF CEDE-CHK = CEDE-FILTRO(IC)
+108052           MOVE 1 TO HAY-COINCIDE-CEDE
+108052        END-IF
+108052     END-PERFORM.
+108052 EXIT-EN-CEDE-FILTRO.
+108052     EXIT.
+
+108059 ENVIA-EMAIL-LISTADO.
+108059     MOVE SPACES TO EMAIL-DEST-W.
+108059     IF ACOP-INPUT > ZEROS
+108059        MOVE ACOP-INPUT TO CODIGO-CLI
+108059     ELSE
+108059        IF CEDE-INPUT > ZEROS
+108059           MOVE CEDE-INPUT TO CODIGO-CLI
+108060        ELSE
+108060           IF SISROM-PLANTA = 1 AND CANT-CEDE-FILTRO > ZEROS
+108060              MOVE CEDE-FILTRO(1) TO CODIGO-CLI
+108060           ELSE
+108060              MOVE ZEROS TO CODIGO-CLI
+108060           END-IF
+108059        END-IF
+108059     END-IF.
+108059     READ AR-CLIENTES INVALID KEY
+108059        INITIALIZE AR-CLIENTES-REC
+108059     END-READ.
+108059     MOVE EMAIL-CLI TO EMAIL-DEST-W.
+108059     IF EMAIL-DEST-W = SPACES
+108059        MOVE 1 TO MSG-TIPO
+108059        MOVE 1 TO BUTTON-TIPO
+108059        MOVE 1 TO DEFAULT-BUTTON
+108059        MOVE SPACES TO MSG-ERROR
+108059        MOVE 'EL CLIENTE NO TIENE E-MAIL CARGADO' TO MSG-1
+108059        CALL 'MSG' USING MSG-TIPO, MSG-RESPUESTA
+108059                        MSG-1, MSG-2, MSG-3
+108059        END-CALL
+108059        GO TO EXIT-ENVIA-EMAIL-LISTADO
+108059     END-IF.
+108059     INSPECT EMAIL-DEST-W REPLACING TRAILING SPACES BY LOW-VALUE.
+108059     MOVE SPACES TO MAIL-SPL.
+108059     STRING 'MAILER.EXE -TO ' DELIMITED BY SIZE
+108059            EMAIL-DEST-W DELIMITED BY LOW-VALUE
+108059            ' -SUBJECT "DETALLE DE ANALISIS" -ATTACH '
+108059                                     DELIMITED BY SIZE
+108059            ARCHIVO-SPL DELIMITED BY SIZE
+108059            INTO MAIL-SPL
+108059     END-STRING.
+108059     CALL 'C$RUN' USING MAIL-SPL
+108059     END-CALL.
+108059 EXIT-ENVIA-EMAIL-LISTADO.
+108059     EXIT.
+
+108058 GRABA-CHECKPOINT.
+108058     ADD 1 TO CONT-CHECK.
+108058     IF CONT-CHECK < 50
+108058        GO TO EXIT-GRABA-CHECKPOINT
+108058     END-IF.
+108058     MOVE ZEROS TO CONT-CHECK.
+108058     MOVE EMPRESA-EXT     TO EMPRESA-CHK.
+108058     MOVE PLANTA-EXT      TO PLANTA-CHK.
+108058     MOVE DESDE-CPY       TO DESDE-CHK.
+108058     MOVE HASTA-CPY       TO HASTA-CHK.
+108060     MOVE ORIGEN-WORK     TO ORIGEN-CHK.
+108058     MOVE MUESTRA-WORK    TO MUESTRA-CHK.
+108058     MOVE CLAVE-NES-WORK  TO CLAVE-NES-CHK.
+108058     MOVE TEMPORARIO      TO TEMPORARIO-CHK.
+108060     MOVE CONT-EXCEP      TO CONT-EXCEP-CHK.
+108058     OPEN OUTPUT AR-CHECK.
+108058     WRITE AR-CHECK-REC FROM LINEA-CHECK-W.
+108058     CLOSE AR-CHECK.
+108058 EXIT-GRABA-CHECKPOINT.
+108058     EXIT.
+
+108055 ACUM-SUBTOT-CLIE.
+108055     MOVE ZEROS TO HAY-HALLO-SUBTOT.
+108055     PERFORM VARYING IS-SUBTOT FROM 1 BY 1
+108055             UNTIL IS-SUBTOT > CANT-SUBTOT-CLIE
+108055        IF ACOP-SUBTOT(IS-SUBTOT)  = ACOP-NES AND
+108055           ACOP2-SUBTOT(IS-SUBTOT) = ACOP2-NES
+108055           ADD NETON    TO HUM-ACUM-SUBTOT(IS-SUBTOT)
+108055           ADD NETO-NES TO NETO-ACUM-SUBTOT(IS-SUBTOT)
+108055           MOVE 1   TO HAY-HALLO-SUBTOT
+108055           MOVE 999 TO IS-SUBTOT
+108055        END-IF
+108055     END-PERFORM.
+108055     IF NOT HALLO-SUBTOT AND CANT-SUBTOT-CLIE < 100
+108055        ADD 1 TO CANT-SUBTOT-CLIE
+108055        MOVE ACOP-NES  TO ACOP-SUBTOT(CANT-SUBTOT-CLIE)
+108055        MOVE ACOP2-NES TO ACOP2-SUBTOT(CANT-SUBTOT-CLIE)
+108055        MOVE NETON     TO HUM-ACUM-SUBTOT(CANT-SUBTOT-CLIE)
+108055        MOVE NETO-NES  TO NETO-ACUM-SUBTOT(CANT-SUBTOT-CLIE)
+108055        MOVE ACOP-NES  TO CODIGO-CLI
+108055        READ AR-CLIENTES INVALID KEY
+108055           INITIALIZE AR-CLIENTES-REC
+108055        END-READ
+108055        MOVE NOM-CLI TO NOM-SUBTOT(CANT-SUBTOT-CLIE)
+108055     END-IF.
+108055 EXIT-ACUM-SUBTOT-CLIE.
+108055     EXIT.
+
+108055 IMPRIME-SUBTOT-CLIE.
+108055     PERFORM VARYING IS-SUBTOT FROM 1 BY 1
+108055             UNTIL IS-SUBTOT > CANT-SUBTOT-CLIE
+108055        MOVE SPACES TO Z-LINEA-07
+108055        MOVE NOM-SUBTOT(IS-SUBTOT) TO Z-NOMCLI-SUBTOT
+108055        IF NETO-ACUM-SUBTOT(IS-SUBTOT) NOT = ZEROS
+108055           COMPUTE PORC ROUNDED = HUM-ACUM-SUBTOT(IS-SUBTOT)
+108055                                  / NETO-ACUM-SUBTOT(IS-SUBTOT)
+108055        ELSE
+108055           MOVE ZEROS TO PORC
+108055        END-IF
+108055        MOVE PORC TO Z-HUM-SUBTOT
+108055        MOVE NETO-ACUM-SUBTOT(IS-SUBTOT) TO Z-NETO-SUBTOT
+108055        PERFORM 1
+108055        WRITE LINEA FROM Z-LINEA-07 AFTER 1
+108055        ADD 1 TO TL
+108055     END-PERFORM.
+108055 EXIT-IMPRIME-SUBTOT-CLIE.
+108055     EXIT.
+
+108056 IMPRIME-CICLO-ETAPAS.
+108056     MOVE ZEROS TO HAY-ETAPA-ANT MINUTOS-ETAPA-PRIM I.
+108056     MOVE SPACES TO Z-LINEA-09.
+108056     MOVE INTERNO-NES     TO Z-INTERNO-CICLO.
+108056     MOVE MUESTRA-NES     TO Z-MUESTRA-CICLO.
+108056     MOVE CARTA-PORTE-NES TO Z-PORTE-CICLO.
+108056     IF SENAL-PANTAL NOT = 1 AND SENAL-EXCEL NOT = 1
+108056        PERFORM 1
+108056        WRITE LINEA FROM Z-LINEA-09 AFTER 1
+108056        ADD 1 TO TL
+108056     END-IF.
+108056     PERFORM VARYING K FROM 1 BY 1
+108056             UNTIL K > 40 OR ETAPA-NES(K) = SPACES
+108056        IF FECHA-ETAPA-NES(K) > ZEROS
+108056           MOVE FECHA-ETAPA-NES(K) TO FECHA-ETAPA-W
+108056           COMPUTE DIAS-ETAPA-ACT =
+108056              FUNCTION INTEGER-OF-DATE(FECHA-ETAPA-W)
+108056           COMPUTE HORA-HH-CICLO = HORA-ETAPA-NES(K) / 100
+108056           COMPUTE HORA-MM-CICLO =
+108056              HORA-ETAPA-NES(K) - (HORA-HH-CICLO * 100)
+108056           COMPUTE MINUTOS-ETAPA-ACT =
+108056              (DIAS-ETAPA-ACT * 1440) + (HORA-HH-CICLO * 60)
+108056                                      + HORA-MM-CICLO
+108056           IF NOT EXISTE-ETAPA-ANT
+108056              MOVE MINUTOS-ETAPA-ACT TO MINUTOS-ETAPA-PRIM
+108056              MOVE ZEROS TO MIN-DESDE-ANT
+108056              MOVE 1 TO HAY-ETAPA-ANT
+108056           ELSE
+108056              COMPUTE MIN-DESDE-ANT =
+108056                 MINUTOS-ETAPA-ACT - MINUTOS-ETAPA-ANT
+108056           END-IF
+108056           COMPUTE MIN-DESDE-PRIM =
+108056              MINUTOS-ETAPA-ACT - MINUTOS-ETAPA-PRIM
+108056           MOVE MINUTOS-ETAPA-ACT TO MINUTOS-ETAPA-ANT
+108056        ELSE
+108056           MOVE ZEROS TO FECHA-ETAPA-W
+108056           MOVE ZEROS TO MIN-DESDE-ANT MIN-DESDE-PRIM
+108056        END-IF
+108056        MOVE SPACES TO Z-LINEA-09
+108056        MOVE ETAPA-NES(K)      TO Z-ETAPA-CICLO
+108056        MOVE DD-ETAPA-W        TO Z-DIA-CICLO
+108056        MOVE MM-ETAPA-W        TO Z-MES-CICLO
+108056        MOVE AA-ETAPA-W        TO Z-ANO-CICLO
+108056        MOVE HORA-ETAPA-NES(K) TO Z-HORA-CICLO
+108056        MOVE MIN-DESDE-ANT     TO Z-MINANT-CICLO
+108056        MOVE MIN-DESDE-PRIM    TO Z-MINTOT-CICLO
+108056        IF SENAL-PANTAL NOT = 1 AND SENAL-EXCEL NOT = 1
+108056           PERFORM 1
+108056           WRITE LINEA FROM Z-LINEA-09 AFTER 1
+108056           ADD 1 TO TL
+108056        END-IF
+108056        MOVE 1 TO I
+108056     END-PERFORM.
+108056 EXIT-IMPRIME-CICLO-ETAPAS.
+108056     EXIT.
+
+108054 GRABA-CABECERA-EXCEL.
+108054     MOVE SPACES TO LINEA-EXCEL-W.
+108054     MOVE 1 TO PUNTERO-EXCEL.
+108054     STRING 'R'       DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Mstra'   DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Pr'      DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Varie.'  DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Calidad' DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Hum'     DELIMITED BY SIZE
+108054            ';'       DELIMITED BY SIZE
+108054            'Af'      DELIMITED BY SIZE
+108054            INTO LINEA-EXCEL-W
+108054            WITH POINTER PUNTERO-EXCEL
+108054     END-STRING.
+108054     PERFORM VARYING IR FROM 1 BY 1 UNTIL IR > CANT-COL-RUBRO
+108054        STRING ';'                      DELIMITED BY SIZE
+108054               Z-TITULO-RUBRO-EXCEL(IR) DELIMITED BY SIZE
+108054               INTO LINEA-EXCEL-W
+108054               WITH POINTER PUNTERO-EXCEL
+108054        END-STRING
+108054     END-PERFORM.
+108054     STRING ';'       DELIMITED BY SIZE
+108054            'C.Porte' DELIMITED BY SIZE
+108054            INTO LINEA-EXCEL-W
+108054            WITH POINTER PUNTERO-EXCEL
+108054     END-STRING.
+108054     WRITE LINEA-EXCEL FROM LINEA-EXCEL-W.
+108054 EXIT-GRABA-CABECERA-EXCEL.
+108054     EXIT.
+
+108054 GRABA-LINEA-EXCEL.
+108054     MOVE SPACES TO LINEA-EXCEL-W.
+108054     MOVE 1 TO PUNTERO-EXCEL.
+108054     STRING Z-REPRO    DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-MUESTRA  DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-PRODUCTO DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-VARIEDAD DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-CALIDAD  DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-HUMEDAD  DELIMITED BY SIZE
+108054            ';'        DELIMITED BY SIZE
+108054            Z-AFLA     DELIMITED BY SIZE
+108054            INTO LINEA-EXCEL-W
+108054            WITH POINTER PUNTERO-EXCEL
+108054     END-STRING.
+108054     PERFORM VARYING IR FROM 1 BY 1 UNTIL IR > CANT-COL-RUBRO
+108054        STRING ';'          DELIMITED BY SIZE
+108054               Z-PORCE(IR)  DELIMITED BY SIZE
+108054               INTO LINEA-EXCEL-W
+108054               WITH POINTER PUNTERO-EXCEL
+108054        END-STRING
+108054     END-PERFORM.
+108054     STRING ';'     DELIMITED BY SIZE
+108054            Z-PORTE DELIMITED BY SIZE
+108054            INTO LINEA-EXCEL-W
+108054            WITH POINTER PUNTERO-EXCEL
+108054     END-STRING.
+108054     WRITE LINEA-EXCEL FROM LINEA-EXCEL-W.
+108054 EXIT-GRABA-LINEA-EXCEL.
+108054     EXIT.
+
+       COPY "PL-153.PRD".
