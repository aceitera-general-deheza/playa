@@ -0,0 +1,9 @@
+       FD  AR-RUBROS
+           LABEL RECORD STANDARD.
+       01  AR-RUBROS-REC.
+           02 CODIGO-RUBROS         PIC 9(4).
+           02 NOMBRE-RUBROS         PIC X(20).
+           02 ABREV-RUBROS          PIC X(7).
+           02 ORDEN-RUBROS          PIC 999.
+           02 ACTIVO-RUBROS         PIC 9.
+           02 FILLER                PIC X(10).
