@@ -0,0 +1,8 @@
+       FD  AR-PLANTA
+           LABEL RECORD STANDARD.
+       01  AR-PLANTA-REC.
+           02 CLAVE-PLANTA.
+              03 EMPRESA-PLANTA     PIC 9(3).
+              03 CODIGO-PLANTA      PIC 9(3).
+           02 NOMBRE-PLANTA         PIC X(40).
+           02 FILLER                PIC X(20).
