@@ -0,0 +1,10 @@
+       FD  AR-CIRCUITO
+           LABEL RECORD STANDARD.
+       01  AR-CIRCUITO-REC.
+           02 CLAVE-CIRCUITO.
+              03 EMPRESA-CIRCUITO   PIC 9(3).
+              03 PLANTA-CIRCUITO    PIC 9(3).
+              03 CODIGO-CIRCUITO    PIC 9(6).
+           02 GB-CIRCUITO           PIC 9.
+           02 REPRO-CIRCUITO        PIC 9.
+           02 FILLER                PIC X(10).
